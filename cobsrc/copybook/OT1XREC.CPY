@@ -0,0 +1,28 @@
+      ********************************************************
+      *    コピー句名      ：OT1XREC
+      *    内容            ：人物マスタ変換レコード(索引編成版)
+      *    作成日／作成者  ：２０２６年０８月０９日  保守担当
+      *       OT1-FILE(順編成)と同じ内容を、1件ずつの検索がで
+      *       きるよう索引編成ファイルにも出力するためのレコード。
+      *       キーは採番した通番(OT1X-GEN-ID)とする。
+      ********************************************************
+       01  OT1X-REC.
+      *      通番(OT1-FILE への書き込み件数をそのまま採番)
+         05  OT1X-GEN-ID      PIC  9(09).
+      *      漢字氏名全角6文字
+         05  OT1X-NAME        PIC  X(12).
+      *      生年月日 YYYY/MM/DD
+         05  OT1X-BIRTH       PIC  X(10).
+      *      性別 ('男'、'女')
+         05  OT1X-SEX         PIC  X(02).
+      *      会員番号
+         05  OT1X-MEMBER-ID   PIC  X(10).
+      *      郵便番号
+         05  OT1X-POSTAL      PIC  X(07).
+      *      住所
+         05  OT1X-ADDRESS     PIC  X(40).
+260809*      年齢／年代区分(OT1-FILE と同じ採番基準)
+260809   05  OT1X-AGE         PIC  9(03).
+260809   05  OT1X-AGE-BRK     PIC  X(01).
+260809*      入力元ファイル通番(OT1-FILE と同じ採番基準)
+260809   05  OT1X-SRC-SEQ     PIC  9(03).
