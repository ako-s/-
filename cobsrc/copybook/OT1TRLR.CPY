@@ -0,0 +1,18 @@
+      ********************************************************
+      *    コピー句名      ：OT1TRLR
+      *    内容            ：人物マスタ変換レコード(OT1-FILE トレーラ)
+      *    作成日／作成者  ：２０２６年０８月０９日  保守担当
+      *       OT1-FILE の末尾に付加する件数チェック用のトレーラ
+      *       レコード。OT1-REC と同じ FD の下に 2 つ目の 01 として
+      *       置くことで、読込側はどちらの定義でも同じ領域を参照
+      *       できる(暗黙の再定義)。
+      ********************************************************
+       01  OT1-TRL-REC.
+      *      トレーラ識別('TRAILER'で始まる固定値)
+         05  OT1-TRL-MARK     PIC  X(12).
+         05  OT1-TRL-CM1      PIC  X(01).
+      *      OT1-FILE へ書き込んだ件数(CNT-OT1)
+         05  OT1-TRL-CNT      PIC  9(09).
+         05  OT1-TRL-CM2      PIC  X(01).
+      *      実行日 YYYYMMDD
+         05  OT1-TRL-RUNDATE  PIC  9(08).
