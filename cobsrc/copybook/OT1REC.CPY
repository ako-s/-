@@ -0,0 +1,40 @@
+      ********************************************************
+      *    コピー句名      ：OT1REC
+      *    内容            ：人物マスタ変換レコード(出力)
+      *    作成日／作成者  ：２０２６年０８月０９日  保守担当
+      *       元々 SAMPLE.COB の FD OT1-FILE に直接記述していた
+      *       レコードをコピー句化し、IN1REC に追加した会員番号／
+      *       郵便番号／住所をそのまま出力へ引き継ぐようにした。
+      ********************************************************
+       01  OT1-REC.
+      *      漢字氏名全角6文字
+         05  OT1-NAME         PIC  X(12).
+         05  OT1-CM1          PIC  X(01).
+      *      生年月日 YYYY/MM/DD
+         05  OT1-BIRTH        PIC  X(10).
+         05  OT1-CM2          PIC  X(01).
+      *      性別 ('男'、'女')
+         05  OT1-SEX          PIC  X(02).
+260809   05  OT1-CM3          PIC  X(01).
+260809*      会員番号
+260809   05  OT1-MEMBER-ID    PIC  X(10).
+260809   05  OT1-CM4          PIC  X(01).
+260809*      郵便番号
+260809   05  OT1-POSTAL       PIC  X(07).
+260809   05  OT1-CM5          PIC  X(01).
+260809*      住所
+260809   05  OT1-ADDRESS      PIC  X(40).
+260809   05  OT1-CM6          PIC  X(01).
+260809*      年齢(実行日時点、生年月日が不正な場合は未設定)
+260809   05  OT1-AGE          PIC  9(03).
+260809   05  OT1-CM7          PIC  X(01).
+260809*      年代区分(1:20才未満 2:20代 3:30代 4:40代
+260809*                5:50代 6:60代 7:70才以上)
+260809   05  OT1-AGE-BRK      PIC  X(01).
+260809   05  OT1-CM8          PIC  X(01).
+260809*      入力元ファイル通番(複数ファイル一括処理時の発生源識別)
+260809   05  OT1-SRC-SEQ      PIC  9(03).
+260809   05  OT1-CM9          PIC  X(01).
+260809*      索引編成版(OT1X-FILE)の検索キー(採番通番)。これにより
+260809*      順編成側から索引編成側へキーを辿って1件検索ができる
+260809   05  OT1-GEN-ID       PIC  9(09).
