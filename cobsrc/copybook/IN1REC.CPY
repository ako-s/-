@@ -0,0 +1,27 @@
+      ********************************************************
+      *    コピー句名      ：IN1REC
+      *    内容            ：人物マスタ抽出レコード(入力)
+      *    作成日／作成者  ：２０２６年０８月０９日  保守担当
+      *       元々 SAMPLE.COB の FD IN1-FILE に直接記述していた
+      *       レコードを他プログラムでも再利用できるようコピー句化
+      *       し、抽出データに含まれる会員番号／郵便番号／住所を
+      *       追加した。
+      ********************************************************
+       01  IN1-REC.
+      *      漢字氏名全角6文字
+         05  IN1-NAME         PIC  X(12).
+         05  IN1-CM1          PIC  X(01).
+      *      生年月日 YYYYMMDD
+         05  IN1-BIRTH        PIC  X(08).
+         05  IN1-CM2          PIC  X(01).
+      *      性別 (1:男、2:女、3:不明)
+         05  IN1-SEX          PIC  X(01).
+260809   05  IN1-CM3          PIC  X(01).
+260809*      会員番号
+260809   05  IN1-MEMBER-ID    PIC  X(10).
+260809   05  IN1-CM4          PIC  X(01).
+260809*      郵便番号
+260809   05  IN1-POSTAL       PIC  X(07).
+260809   05  IN1-CM5          PIC  X(01).
+260809*      住所
+260809   05  IN1-ADDRESS      PIC  X(40).
