@@ -0,0 +1,284 @@
+       IDENTIFICATION         DIVISION.
+       PROGRAM-ID.            SAMPLESM.
+      ********************************************************
+      * プログラム名    ：さんぷる  しゅうけい
+      * 内容            ：OT1-FILE を読み、性別×年代区分で
+      *                    件数を集計した分布レポートを作成する
+      * 作成日／作成者  ：２０２６年０８月０９日  保守担当
+      ********************************************************
+       ENVIRONMENT            DIVISION.
+       INPUT-OUTPUT           SECTION.
+       FILE-CONTROL.
+260809*    ファイル名は WK-xxx-FNAME (環境変数で実行時指定可)
+260809     SELECT  OT1-FILE  ASSIGN TO  DYNAMIC
+260809             WK-OT1-FNAME
+260809             ORGANIZATION  LINE  SEQUENTIAL.
+260809     SELECT  DEMO-FILE  ASSIGN TO  DYNAMIC
+260809             WK-DEMO-FNAME
+260809             ORGANIZATION  LINE  SEQUENTIAL.
+      *
+       DATA                   DIVISION.
+       FILE                   SECTION.
+       FD  OT1-FILE.
+260809*    レコード定義は COPY 句 OT1REC を参照
+260809 COPY  OT1REC.
+260809*    末尾の件数チェック用トレーラも同じ領域で参照する
+260809 COPY  OT1TRLR.
+      *
+260809*    性別×年代区分の分布レポート(可変長の印字行)
+260809 FD  DEMO-FILE.
+260809 01  DEMO-REC             PIC  X(80).
+      *
+       WORKING-STORAGE        SECTION.
+260809 01  FLG-AREA.
+260809   05   FLG-OT1-END     PIC  X(01).
+260809 01  WK-FNAME-AREA.
+260809*      実行時に使用するファイル名(未指定時は既定値を使用)
+260809   05   WK-OT1-FNAME    PIC  X(40)
+260809                  VALUE  "C:\GnuCobol\file\SAMPLE_OUT.txt".
+260809   05   WK-DEMO-FNAME   PIC  X(40)
+260809                  VALUE  "C:\GnuCobol\file\SAMPLE_DEMO.txt".
+260809   05   WK-ENV-FNAME    PIC  X(40).
+260809 01  WK-SEX-AREA.
+260809*      OT1-SEX は漢字1文字がX(02)へ切り詰められるため、
+260809*      比較用に同じ切り詰め方をした参照値を用意する
+260809   05   WK-SEX-MALE-LIT PIC  X(03)  VALUE  '男'.
+260809   05   WK-SEX-FEMALE-LIT
+260809                        PIC  X(03)  VALUE  '女'.
+260809 01  CNT-AREA.
+260809   05   CNT-OT1         PIC  9(09).
+260809   05   CNT-MALE-U20    PIC  9(09).
+260809   05   CNT-MALE-20S    PIC  9(09).
+260809   05   CNT-MALE-30S    PIC  9(09).
+260809   05   CNT-MALE-40S    PIC  9(09).
+260809   05   CNT-MALE-50S    PIC  9(09).
+260809   05   CNT-MALE-60S    PIC  9(09).
+260809   05   CNT-MALE-70P    PIC  9(09).
+260809   05   CNT-FEML-U20    PIC  9(09).
+260809   05   CNT-FEML-20S    PIC  9(09).
+260809   05   CNT-FEML-30S    PIC  9(09).
+260809   05   CNT-FEML-40S    PIC  9(09).
+260809   05   CNT-FEML-50S    PIC  9(09).
+260809   05   CNT-FEML-60S    PIC  9(09).
+260809   05   CNT-FEML-70P    PIC  9(09).
+260809   05   CNT-OTHER       PIC  9(09).
+      *
+      ********************************************************
+      *    さんぷる しゅうけい コントロール
+      ********************************************************
+       PROCEDURE              DIVISION.
+260809     PERFORM  INIT-RTN.
+260809     PERFORM  MAIN-RTN  UNTIL  FLG-OT1-END = "1".
+260809     PERFORM  END-RTN.
+260809     STOP  RUN.
+260809********************************************************
+260809*    初期処理
+260809********************************************************
+260809 INIT-RTN               SECTION.
+260809      DISPLAY  "*** SAMPLESM START ***".
+260809      INITIALIZE         FLG-AREA
+260809                         CNT-AREA.
+260809*    未設定時は WK-FNAME-AREA の既定値のまま変更しない
+260809      DISPLAY  "SAMPLE_OT1_FILE"  UPON  ENVIRONMENT-NAME.
+260809      MOVE  SPACE        TO  WK-ENV-FNAME.
+260809      ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809      IF  WK-ENV-FNAME  NOT  =  SPACE
+260809          MOVE  WK-ENV-FNAME  TO  WK-OT1-FNAME
+260809      END-IF.
+260809      DISPLAY  "SAMPLE_DEMO_FILE"  UPON  ENVIRONMENT-NAME.
+260809      MOVE  SPACE        TO  WK-ENV-FNAME.
+260809      ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809      IF  WK-ENV-FNAME  NOT  =  SPACE
+260809          MOVE  WK-ENV-FNAME  TO  WK-DEMO-FNAME
+260809      END-IF.
+260809      OPEN  INPUT        OT1-FILE.
+260809      OPEN  OUTPUT       DEMO-FILE.
+260809*    1件目READ
+260809      PERFORM  READ-RTN.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    入力処理
+260809********************************************************
+260809 READ-RTN               SECTION.
+260809      READ  OT1-FILE
+260809        AT  END
+260809           MOVE  "1"    TO  FLG-OT1-END
+260809        NOT  AT  END
+260809           ADD  1       TO  CNT-OT1
+260809      END-READ.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    集計処理
+260809********************************************************
+260809 MAIN-RTN               SECTION.
+260809      IF  OT1-TRL-MARK(1:7)  =  'TRAILER'
+260809          SUBTRACT  1  FROM  CNT-OT1
+260809          PERFORM  TRAILER-RTN
+260809      ELSE
+260809      EVALUATE  TRUE
+260809        WHEN  OT1-SEX = WK-SEX-MALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '1'
+260809            ADD  1  TO  CNT-MALE-U20
+260809        WHEN  OT1-SEX = WK-SEX-MALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '2'
+260809            ADD  1  TO  CNT-MALE-20S
+260809        WHEN  OT1-SEX = WK-SEX-MALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '3'
+260809            ADD  1  TO  CNT-MALE-30S
+260809        WHEN  OT1-SEX = WK-SEX-MALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '4'
+260809            ADD  1  TO  CNT-MALE-40S
+260809        WHEN  OT1-SEX = WK-SEX-MALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '5'
+260809            ADD  1  TO  CNT-MALE-50S
+260809        WHEN  OT1-SEX = WK-SEX-MALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '6'
+260809            ADD  1  TO  CNT-MALE-60S
+260809        WHEN  OT1-SEX = WK-SEX-MALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '7'
+260809            ADD  1  TO  CNT-MALE-70P
+260809        WHEN  OT1-SEX = WK-SEX-FEMALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '1'
+260809            ADD  1  TO  CNT-FEML-U20
+260809        WHEN  OT1-SEX = WK-SEX-FEMALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '2'
+260809            ADD  1  TO  CNT-FEML-20S
+260809        WHEN  OT1-SEX = WK-SEX-FEMALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '3'
+260809            ADD  1  TO  CNT-FEML-30S
+260809        WHEN  OT1-SEX = WK-SEX-FEMALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '4'
+260809            ADD  1  TO  CNT-FEML-40S
+260809        WHEN  OT1-SEX = WK-SEX-FEMALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '5'
+260809            ADD  1  TO  CNT-FEML-50S
+260809        WHEN  OT1-SEX = WK-SEX-FEMALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '6'
+260809            ADD  1  TO  CNT-FEML-60S
+260809        WHEN  OT1-SEX = WK-SEX-FEMALE-LIT(1:2)
+260809              AND  OT1-AGE-BRK = '7'
+260809            ADD  1  TO  CNT-FEML-70P
+260809        WHEN  OTHER
+260809            ADD  1  TO  CNT-OTHER
+260809      END-EVALUATE
+260809      END-IF.
+260809      PERFORM  READ-RTN.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    トレーラ件数の突合せ
+260809********************************************************
+260809 TRAILER-RTN            SECTION.
+260809      DISPLAY  "*** OT1 TRAILER COUNT = " OT1-TRL-CNT " ***".
+260809      IF  CNT-OT1  =  OT1-TRL-CNT
+260809          DISPLAY  "*** OT1 RECORD COUNT OK ***"
+260809      ELSE
+260809          DISPLAY  "*** OT1 RECORD COUNT MISMATCH : READ = "
+260809                   CNT-OT1  " TRAILER = " OT1-TRL-CNT  " ***"
+260809      END-IF.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    終了処理
+260809********************************************************
+260809 END-RTN                SECTION.
+260809      PERFORM  RPT-RTN.
+260809      CLOSE  OT1-FILE.
+260809      CLOSE  DEMO-FILE.
+260809      DISPLAY  "*** OT1 = " CNT-OT1 " ***".
+260809      DISPLAY  "*** SAMPLESM END ***".
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    年代分布レポート作成
+260809********************************************************
+260809 RPT-RTN                SECTION.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "SAMPLE AGE/SEX DISTRIBUTION REPORT"
+260809                                   DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "OT1 RECORDS READ        : "  DELIMITED BY SIZE
+260809              CNT-OT1                       DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  MALE   UNDER 20       : "  DELIMITED BY SIZE
+260809              CNT-MALE-U20                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  MALE   20S            : "  DELIMITED BY SIZE
+260809              CNT-MALE-20S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  MALE   30S            : "  DELIMITED BY SIZE
+260809              CNT-MALE-30S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  MALE   40S            : "  DELIMITED BY SIZE
+260809              CNT-MALE-40S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  MALE   50S            : "  DELIMITED BY SIZE
+260809              CNT-MALE-50S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  MALE   60S            : "  DELIMITED BY SIZE
+260809              CNT-MALE-60S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  MALE   70 AND OVER    : "  DELIMITED BY SIZE
+260809              CNT-MALE-70P                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  FEMALE UNDER 20       : "  DELIMITED BY SIZE
+260809              CNT-FEML-U20                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  FEMALE 20S            : "  DELIMITED BY SIZE
+260809              CNT-FEML-20S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  FEMALE 30S            : "  DELIMITED BY SIZE
+260809              CNT-FEML-30S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  FEMALE 40S            : "  DELIMITED BY SIZE
+260809              CNT-FEML-40S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  FEMALE 50S            : "  DELIMITED BY SIZE
+260809              CNT-FEML-50S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  FEMALE 60S            : "  DELIMITED BY SIZE
+260809              CNT-FEML-60S                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  FEMALE 70 AND OVER    : "  DELIMITED BY SIZE
+260809              CNT-FEML-70P                  DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809      MOVE  SPACE  TO  DEMO-REC.
+260809      STRING  "  OTHER/UNCLASSIFIED    : "  DELIMITED BY SIZE
+260809              CNT-OTHER                     DELIMITED BY SIZE
+260809              INTO  DEMO-REC.
+260809      WRITE  DEMO-REC.
+260809 EXT.
+260809      EXIT.
