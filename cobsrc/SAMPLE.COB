@@ -5,40 +5,111 @@
       * 作成日／作成者  ：２０１８年０７月０７日  山田太郎
       * 変更日／変更者  ：２０１８年０７月１０日　鈴木一郎
       *       変更内容  ：性別を漢字変換する
+260809*       変更日／変更者  ：２０２６年０８月０９日  保守担当
+260809*       変更内容  ：性別不明データを例外ファイルへ退避
+260809*                    実行結果を残すコントロールレポートを追加
+260809*                    生年月日の妥当性チェックを追加
+260809*                    ファイル名を実行時パラメタ化(環境変数)
+260809*                    IN1-REC/OT1-REC をコピー句化し、会員番号／
+260809*                    郵便番号／住所を追加
+260809*                    リスタート再開とチェックポイントを追加
+260809*                    OT1-FILE の索引編成版(1件検索用)を追加
+260809*                    実行日基準の年齢／年代区分を算出し付加
+260809*                    OT1-FILE の末尾に件数チェック用トレーラを付加
+260809*                    入力ファイルリストによる複数ファイル一括処理
+260809*                    に対応(通番・チェックポイントも対応)
       ********************************************************
        ENVIRONMENT            DIVISION.
        INPUT-OUTPUT           SECTION.
        FILE-CONTROL.
-           SELECT  IN1-FILE  ASSIGN TO   
-                   "C:\GnuCobol\file\SAMPLE_IN.txt"
-                   ORGANIZATION  LINE  SEQUENTIAL.
-           SELECT  OT1-FILE  ASSIGN TO   
-                   "C:\GnuCobol\file\SAMPLE_OUT.txt"
-                   ORGANIZATION  LINE  SEQUENTIAL.
+260809*    ファイル名は WK-xxx-FNAME (環境変数で実行時指定可)
+260809     SELECT  IN1-FILE  ASSIGN TO  DYNAMIC
+260809             WK-IN1-FNAME
+260809             ORGANIZATION  LINE  SEQUENTIAL.
+260809*    リスタート時は OPEN EXTEND を試み、ファイル未作成(status 35)
+260809*    なら OPEN OUTPUT に切替えるため、対象ファイルに FILE STATUS
+260809*    を持たせる
+260809     SELECT  OT1-FILE  ASSIGN TO  DYNAMIC
+260809             WK-OT1-FNAME
+260809             ORGANIZATION  LINE  SEQUENTIAL
+260809             FILE STATUS   WK-OT1-STATUS.
+260809     SELECT  REJ-FILE  ASSIGN TO  DYNAMIC
+260809             WK-REJ-FNAME
+260809             ORGANIZATION  LINE  SEQUENTIAL
+260809             FILE STATUS   WK-REJ-STATUS.
+260809     SELECT  RPT-FILE  ASSIGN TO  DYNAMIC
+260809             WK-RPT-FNAME
+260809             ORGANIZATION  LINE  SEQUENTIAL
+260809             FILE STATUS   WK-RPT-STATUS.
+260809     SELECT  BDE-FILE  ASSIGN TO  DYNAMIC
+260809             WK-BDE-FNAME
+260809             ORGANIZATION  LINE  SEQUENTIAL
+260809             FILE STATUS   WK-BDE-STATUS.
+260809     SELECT  CKPT-FILE  ASSIGN TO  DYNAMIC
+260809             WK-CKPT-FNAME
+260809             ORGANIZATION  LINE  SEQUENTIAL.
+260809*    OT1-FILE と同内容の索引編成版(通番キー)
+260809     SELECT  OT1X-FILE  ASSIGN TO  DYNAMIC
+260809             WK-OT1X-FNAME
+260809             ORGANIZATION  INDEXED
+260809             ACCESS MODE  SEQUENTIAL
+260809             RECORD KEY   OT1X-GEN-ID
+260809             FILE STATUS  WK-OT1X-STATUS.
+260809*    複数ファイル一括処理用の入力ファイル名リスト
+260809     SELECT  DRV-FILE  ASSIGN TO  DYNAMIC
+260809             WK-DRV-FNAME
+260809             ORGANIZATION  LINE  SEQUENTIAL.
       *
        DATA                   DIVISION.
        FILE                   SECTION.
        FD  IN1-FILE.
-       01  IN1-REC.
-      *      漢字氏名全角6文字 
-         05  IN1-NAME         PIC  X(12).
-         05  IN1-CM1          PIC  X(01).
-      *      生年月日 YYYYMMDD 
-         05  IN1-BIRTH        PIC  X(08).
-         05  IN1-CM2          PIC  X(01).
-      *      性別 (1:男、2:女、3:不明) 
-         05  IN1-SEX          PIC  X(01).
+260809*    レコード定義は COPY 句 IN1REC を参照
+       COPY  IN1REC.
       *
        FD  OT1-FILE.
-       01  OT1-REC.
-      *      漢字氏名全角6文字 
-         05  OT1-NAME         PIC  X(12).
-         05  OT1-CM1          PIC  X(01).
-      *      生年月日 YYYY/MM/DD 
-         05  OT1-BIRTH        PIC  X(10).
-         05  OT1-CM2          PIC  X(01).
-180710*      性別 ('男'、'女') 
-180710   05  OT1-SEX          PIC  X(02).
+260809*    レコード定義は COPY 句 OT1REC を参照
+       COPY  OT1REC.
+260809*    件数チェック用トレーラ(末尾に1件だけ付加する)
+260809 COPY  OT1TRLR.
+      *
+260809*    性別不明など、変換対象外としたレコードの退避先
+260809 FD  REJ-FILE.
+260809 01  REJ-REC.
+260809*      不正レコードの IN1-REC をそのまま保持
+260809   05  REJ-IN1-DATA     PIC  X(83).
+260809   05  REJ-CM1          PIC  X(01).
+260809*      例外理由コード
+260809   05  REJ-REASON       PIC  X(10).
+      *
+260809*    実行結果コントロールレポート(可変長の印字行)
+260809 FD  RPT-FILE.
+260809 01  RPT-REC              PIC  X(80).
+      *
+260809*    生年月日が不正なレコードのエラー一覧
+260809 FD  BDE-FILE.
+260809 01  BDE-REC.
+260809   05  BDE-NAME         PIC  X(12).
+260809   05  BDE-CM1          PIC  X(01).
+260809*      入力データそのままの不正な生年月日
+260809   05  BDE-BIRTH        PIC  X(08).
+260809   05  BDE-CM2          PIC  X(01).
+260809   05  BDE-REASON       PIC  X(10).
+      *
+260809*    再実行時の再開位置を保持するチェックポイントファイル
+260809 FD  CKPT-FILE.
+260809 01  CKPT-REC.
+260809*      何番目の入力ファイルを処理中か(単一ファイル時は1)
+260809   05  CKPT-SRC-SEQ     PIC  9(03).
+260809*      そのファイル内でここまでに読み込んだ件数
+260809   05  CKPT-POSITION    PIC  9(09).
+      *
+260809*    索引編成版のレコード定義は COPY 句 OT1XREC を参照
+260809 FD  OT1X-FILE.
+260809 COPY  OT1XREC.
+      *
+260809*    複数ファイル一括処理用の入力ファイル名リスト(1行1ファイル)
+260809 FD  DRV-FILE.
+260809 01  DRV-REC              PIC  X(40).
       *
        WORKING-STORAGE        SECTION.
        01  WK-AREA.
@@ -48,11 +119,104 @@
              10  WK-MM        PIC  X(02).
              10  WK-S2        PIC  X(01).
              10  WK-DD        PIC  X(02).
+260809 01  WK-SEX-AREA.
+260809*    OT1-SEX(PIC X(02))は MOVE '男'／'女' 時に全角1文字分しか
+260809*    収まらず格納値が切り詰められるため、リテラル同士ではなく
+260809*    同じ切り詰めを受けたこのワーク項目と比較して判定する
+260809   05  WK-SEX-MALE      PIC  X(02)  VALUE  '男'.
        01  FLG-AREA.
          05  FLG-IN1-END      PIC  X(01).
+260809   05  FLG-IN1-OPENED   PIC  X(01).
+260809   05  FLG-OT1-EOF      PIC  X(01).
+260809   05  FLG-OT1-DONE     PIC  X(01).
+260809     88 OT1-ALREADY-DONE  VALUE  'Y'.
+260809   05  FLG-REJ-EOF      PIC  X(01).
+260809   05  FLG-BDE-EOF      PIC  X(01).
        01  CNT-AREA.
          05   CNT-IN1         PIC  9(09).
          05   CNT-OT1         PIC  9(09).
+260809   05   CNT-REJ         PIC  9(09).
+260809   05   CNT-SEX1        PIC  9(09).
+260809   05   CNT-SEX2        PIC  9(09).
+260809   05   CNT-SEX3        PIC  9(09).
+260809   05   CNT-BDERR       PIC  9(09).
+260809 01  CHK-AREA.
+260809*      生年月日チェック用ワーク
+260809   05   CHK-YYYY        PIC  9(04).
+260809   05   CHK-MM          PIC  9(02).
+260809   05   CHK-DD          PIC  9(02).
+260809   05   CHK-MAXDD       PIC  9(02).
+260809   05   CHK-QUO         PIC  9(04).
+260809   05   CHK-REM4        PIC  9(04).
+260809   05   CHK-REM100      PIC  9(04).
+260809   05   CHK-REM400      PIC  9(04).
+260809   05   CHK-OK          PIC  X(01).
+260809     88 CHK-BIRTH-OK    VALUE  'Y'.
+260809*      年齢計算用ワーク
+260809   05   CHK-AGE         PIC  9(03).
+260809   05   CHK-AGE-BRK     PIC  X(01).
+260809 01  WK-FNAME-AREA.
+260809*      実行時に使用するファイル名(未指定時は既定値を使用)
+260809   05   WK-IN1-FNAME    PIC  X(40)
+260809                  VALUE  "C:\GnuCobol\file\SAMPLE_IN.txt".
+260809   05   WK-OT1-FNAME    PIC  X(40)
+260809                  VALUE  "C:\GnuCobol\file\SAMPLE_OUT.txt".
+260809   05   WK-REJ-FNAME    PIC  X(40)
+260809                  VALUE  "C:\GnuCobol\file\SAMPLE_REJECT.txt".
+260809   05   WK-RPT-FNAME    PIC  X(40)
+260809                  VALUE  "C:\GnuCobol\file\SAMPLE_RPT.txt".
+260809   05   WK-BDE-FNAME    PIC  X(40)
+260809                  VALUE  "C:\GnuCobol\file\SAMPLE_BDERR.txt".
+260809   05   WK-CKPT-FNAME   PIC  X(40)
+260809                  VALUE  "C:\GnuCobol\file\SAMPLE_CKPT.txt".
+260809   05   WK-OT1X-FNAME   PIC  X(40)
+260809                  VALUE  "C:\GnuCobol\file\SAMPLE_OUT_IDX.dat".
+260809*      入力ファイル名リスト(指定時のみ複数ファイル処理)
+260809   05   WK-DRV-FNAME    PIC  X(40)  VALUE  SPACE.
+260809   05   WK-ENV-FNAME    PIC  X(40).
+260809*      リスタート環境変数の数値チェック用ワーク
+260809   05   WK-ENV-RESTART-CNT PIC  X(09).
+260809   05   WK-ENV-RESTART-SRC PIC  X(03).
+260809*      環境変数の有効桁数(左詰め/後続スペースの実値部分の長さ)
+260809   05   WK-ENV-LEN         PIC  9(02).
+260809 01  WK-STATUS-AREA.
+260809*      リスタート時の OPEN EXTEND / OUTPUT 切替え判定用
+260809   05   WK-OT1-STATUS   PIC  X(02).
+260809   05   WK-REJ-STATUS   PIC  X(02).
+260809   05   WK-RPT-STATUS   PIC  X(02).
+260809   05   WK-BDE-STATUS   PIC  X(02).
+260809   05   WK-OT1X-STATUS  PIC  X(02).
+260809 01  WK-DATE-AREA.
+260809   05   WK-RUN-DATE     PIC  9(08).
+260809   05   WK-RUN-TIME     PIC  9(08).
+260809*      年齢計算用に実行日を分解したもの
+260809   05   WK-RUN-YYYY     PIC  9(04).
+260809   05   WK-RUN-MM       PIC  9(02).
+260809   05   WK-RUN-DD       PIC  9(02).
+260809 01  WK-CKPT-AREA.
+260809*      リスタート件数(未指定時は0=先頭から処理)
+260809   05   WK-RESTART-CNT  PIC  9(09)  VALUE  0.
+260809*      チェックポイントを書き出す間隔(件数)
+260809   05   WK-CKPT-INTRVL  PIC  9(09)  VALUE  1000.
+260809   05   WK-CKPT-QUO     PIC  9(09).
+260809   05   WK-CKPT-REM     PIC  9(09).
+260809*      複数ファイル再開時、何番目のファイルからかを指定
+260809   05   WK-RESTART-SRC  PIC  9(03)  VALUE  0.
+260809   05   WK-DRV-SKIP     PIC  9(03).
+260809*      件数指定またはリスタート開始ファイル指定があればリスタート
+260809   05   FLG-RESTART     PIC  X(01)  VALUE  SPACE.
+260809     88 RESTART-MODE    VALUE  'Y'.
+260809 01  WK-MULTI-AREA.
+260809*      入力ファイルリストを使うかどうか
+260809   05   FLG-MULTI       PIC  X(01)  VALUE  SPACE.
+260809     88 MULTI-MODE      VALUE  'Y'.
+260809   05   FLG-DRV-END     PIC  X(01).
+260809*      READ-ONE-RTN で読めたかどうか(Y=読めるまで再試行)
+260809   05   FLG-IN1-RETRY   PIC  X(01).
+260809*      処理中の入力ファイルの通番(単一ファイル時は1)
+260809   05   WK-SRC-SEQ      PIC  9(03)  VALUE  1.
+260809*      処理中の入力ファイル内での読込件数
+260809   05   WK-FILE-POS     PIC  9(09)  VALUE  0.
       *
       ********************************************************
       *    さんぷる  コントロール
@@ -71,65 +235,675 @@
            INITIALIZE         WK-AREA
                               FLG-AREA
                               CNT-AREA.
-           OPEN  INPUT        IN1-FILE.
-           OPEN  OUTPUT       OT1-FILE.
-      *    1件目READ
-           PERFORM  READ-RTN.
+260809     ACCEPT  WK-RUN-DATE  FROM  DATE  YYYYMMDD.
+260809     ACCEPT  WK-RUN-TIME  FROM  TIME.
+260809*    年齢計算用に実行日を年／月／日に分解
+260809     MOVE  WK-RUN-DATE(1:4)  TO  WK-RUN-YYYY.
+260809     MOVE  WK-RUN-DATE(5:2)  TO  WK-RUN-MM.
+260809     MOVE  WK-RUN-DATE(7:2)  TO  WK-RUN-DD.
+260809*    未設定時は WK-FNAME-AREA の既定値のまま変更しない
+260809     DISPLAY  "SAMPLE_IN1_FILE"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-FNAME.
+260809     ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-FNAME  NOT  =  SPACE
+260809         MOVE  WK-ENV-FNAME  TO  WK-IN1-FNAME
+260809     END-IF.
+260809     DISPLAY  "SAMPLE_OT1_FILE"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-FNAME.
+260809     ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-FNAME  NOT  =  SPACE
+260809         MOVE  WK-ENV-FNAME  TO  WK-OT1-FNAME
+260809     END-IF.
+260809     DISPLAY  "SAMPLE_REJ_FILE"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-FNAME.
+260809     ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-FNAME  NOT  =  SPACE
+260809         MOVE  WK-ENV-FNAME  TO  WK-REJ-FNAME
+260809     END-IF.
+260809     DISPLAY  "SAMPLE_RPT_FILE"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-FNAME.
+260809     ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-FNAME  NOT  =  SPACE
+260809         MOVE  WK-ENV-FNAME  TO  WK-RPT-FNAME
+260809     END-IF.
+260809     DISPLAY  "SAMPLE_BDE_FILE"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-FNAME.
+260809     ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-FNAME  NOT  =  SPACE
+260809         MOVE  WK-ENV-FNAME  TO  WK-BDE-FNAME
+260809     END-IF.
+260809     DISPLAY  "SAMPLE_CKPT_FILE"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-FNAME.
+260809     ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-FNAME  NOT  =  SPACE
+260809         MOVE  WK-ENV-FNAME  TO  WK-CKPT-FNAME
+260809     END-IF.
+260809     DISPLAY  "SAMPLE_OT1_IDX_FILE"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-FNAME.
+260809     ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-FNAME  NOT  =  SPACE
+260809         MOVE  WK-ENV-FNAME  TO  WK-OT1X-FNAME
+260809     END-IF.
+260809*    入力ファイル名リスト(指定時は複数ファイルを一括処理)
+260809     DISPLAY  "SAMPLE_IN1_LIST_FILE"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-FNAME.
+260809     ACCEPT  WK-ENV-FNAME  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-FNAME  NOT  =  SPACE
+260809         MOVE  WK-ENV-FNAME  TO  WK-DRV-FNAME
+260809         MOVE  'Y'           TO  FLG-MULTI
+260809     END-IF.
+260809*    リスタート件数(直前の異常終了時の再開位置。未指定時は0)
+260809*    数値以外が渡された場合は誤指定とみなし、異常終了させる
+260809     DISPLAY  "SAMPLE_RESTART_COUNT"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-RESTART-CNT.
+260809     ACCEPT  WK-ENV-RESTART-CNT  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-RESTART-CNT  NOT  =  SPACE
+260809*        ACCEPT は左詰め/後続スペースで返るため、実値部分の
+260809*        長さだけを取り出してから数値チェックする
+260809         MOVE  0  TO  WK-ENV-LEN
+260809         INSPECT  WK-ENV-RESTART-CNT  TALLYING  WK-ENV-LEN
+260809             FOR  CHARACTERS  BEFORE  INITIAL  SPACE
+260809         IF  WK-ENV-RESTART-CNT(1:WK-ENV-LEN)  IS  NUMERIC
+260809             MOVE  WK-ENV-RESTART-CNT(1:WK-ENV-LEN)
+260809                                TO  WK-RESTART-CNT
+260809         ELSE
+260809             DISPLAY  "*** INVALID SAMPLE_RESTART_COUNT = "
+260809                      WK-ENV-RESTART-CNT  " ***"
+260809             STOP  RUN
+260809         END-IF
+260809     END-IF.
+260809*    複数ファイル再開時、何番目の入力ファイルからかを指定
+260809     DISPLAY  "SAMPLE_RESTART_SRC"  UPON  ENVIRONMENT-NAME.
+260809     MOVE  SPACE        TO  WK-ENV-RESTART-SRC.
+260809     ACCEPT  WK-ENV-RESTART-SRC  FROM  ENVIRONMENT-VALUE.
+260809     IF  WK-ENV-RESTART-SRC  NOT  =  SPACE
+260809         MOVE  0  TO  WK-ENV-LEN
+260809         INSPECT  WK-ENV-RESTART-SRC  TALLYING  WK-ENV-LEN
+260809             FOR  CHARACTERS  BEFORE  INITIAL  SPACE
+260809         IF  WK-ENV-RESTART-SRC(1:WK-ENV-LEN)  IS  NUMERIC
+260809             MOVE  WK-ENV-RESTART-SRC(1:WK-ENV-LEN)
+260809                                TO  WK-RESTART-SRC
+260809         ELSE
+260809             DISPLAY  "*** INVALID SAMPLE_RESTART_SRC = "
+260809                      WK-ENV-RESTART-SRC  " ***"
+260809             STOP  RUN
+260809         END-IF
+260809     END-IF.
+260809*    リスタート実行かどうか(件数指定、または先頭以外のファイル
+260809*    から再開する指定のいずれか)
+260809     IF  WK-RESTART-CNT  >  0  OR  WK-RESTART-SRC  >  1
+260809         MOVE  'Y'  TO  FLG-RESTART
+260809     END-IF.
+260809     PERFORM  OPEN-IN1-RTN.
+260809     PERFORM  RESTORE-CNT-RTN.
+260809     PERFORM  OPEN-OUT-RTN.
+260809     IF  FLG-IN1-END  NOT  =  "1"
+260809*        リスタート件数が指定されていれば、その件数分を読み飛ばす
+260809         IF  WK-RESTART-CNT  >  0
+260809             DISPLAY  "*** RESTART SKIP = " WK-RESTART-CNT " ***"
+260809             PERFORM  SKIP-RTN  WK-RESTART-CNT  TIMES
+260809         END-IF
+      *        1件目READ
+260809         PERFORM  READ-RTN
+260809     END-IF.
        EXT.
             EXIT.
+260809********************************************************
+260809*    複数ファイル処理：1件目の入力ファイルを開く
+260809********************************************************
+260809 OPEN-IN1-RTN           SECTION.
+260809      IF  MULTI-MODE
+260809          OPEN  INPUT  DRV-FILE
+260809          IF  WK-RESTART-SRC  >  1
+260809              SUBTRACT  1  FROM  WK-RESTART-SRC
+260809                GIVING  WK-DRV-SKIP
+260809              PERFORM  DRV-RTN  WK-DRV-SKIP  TIMES
+260809          END-IF
+260809          PERFORM  DRV-RTN
+260809          IF  FLG-DRV-END  =  "1"
+260809              DISPLAY  "*** NO INPUT FILES IN DRIVER LIST ***"
+260809              MOVE  "1"  TO  FLG-IN1-END
+260809          ELSE
+260809              IF  WK-RESTART-SRC  >  0
+260809                  MOVE  WK-RESTART-SRC  TO  WK-SRC-SEQ
+260809              ELSE
+260809                  MOVE  1            TO  WK-SRC-SEQ
+260809              END-IF
+260809              OPEN  INPUT  IN1-FILE
+260809              MOVE  "Y"  TO  FLG-IN1-OPENED
+260809          END-IF
+260809      ELSE
+260809          MOVE  1      TO  WK-SRC-SEQ
+260809          OPEN  INPUT  IN1-FILE
+260809          MOVE  "Y"  TO  FLG-IN1-OPENED
+260809      END-IF.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    リスタート時、出力系ファイルを OPEN EXTEND する前に既存の
+260809*    件数を数えて CNT-AREA を復元する(OT1X-FILE の採番キーと
+260809*    トレーラ件数／コントロールレポートの件数が、前回分を含め
+260809*    た正しい累計になるよう、0 から振り直さないようにするため)
+260809*    なお、OT1-FILE に既にトレーラ行が存在する場合は前回の実行
+260809*    が正常終了済みであることを意味するため、トレーラを二重に
+260809*    付加してしまわないようリスタートを打ち切る
+260809********************************************************
+260809 RESTORE-CNT-RTN         SECTION.
+260809      IF  RESTART-MODE
+260809          MOVE  0      TO  CNT-OT1  CNT-REJ  CNT-BDERR
+260809                           CNT-SEX1  CNT-SEX2  CNT-SEX3
+260809          MOVE  SPACE  TO  FLG-OT1-EOF  FLG-OT1-DONE
+260809                           FLG-REJ-EOF  FLG-BDE-EOF
+260809          OPEN  INPUT  OT1-FILE
+260809          IF  WK-OT1-STATUS  NOT  =  "35"
+260809              PERFORM  COUNT-OT1-RTN  UNTIL  FLG-OT1-EOF  =  "1"
+260809              CLOSE  OT1-FILE
+260809              IF  OT1-ALREADY-DONE
+260809                  DISPLAY  "*** OT1-FILE ALREADY HAS A TRAILER "
+260809                           "RECORD - PRIOR RUN ALREADY "
+260809                           "COMPLETED - RESTART ABORTED ***"
+260809                  STOP  RUN
+260809              END-IF
+260809          END-IF
+260809          OPEN  INPUT  REJ-FILE
+260809          IF  WK-REJ-STATUS  NOT  =  "35"
+260809              PERFORM  COUNT-REJ-RTN  UNTIL  FLG-REJ-EOF  =  "1"
+260809              CLOSE  REJ-FILE
+260809          END-IF
+260809          OPEN  INPUT  BDE-FILE
+260809          IF  WK-BDE-STATUS  NOT  =  "35"
+260809              PERFORM  COUNT-BDE-RTN  UNTIL  FLG-BDE-EOF  =  "1"
+260809              CLOSE  BDE-FILE
+260809          END-IF
+260809*         性別不明件数は REJ 件数と必ず一致するので、ここで復元
+260809*         する(BAD-SEX 以外の理由で REJ-FILE へ出力することは
+260809*         ない)
+260809          MOVE  CNT-REJ  TO  CNT-SEX3
+260809*         IN1 既読件数は OT1／REJ／BDE の内訳の合計として復元
+260809*         できる(読み込んだ1件は必ずこの3つのいずれかになる)
+260809          ADD  CNT-OT1  CNT-REJ  CNT-BDERR  GIVING  CNT-IN1
+260809      END-IF.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    OT1-FILE の既存明細件数を数える(トレーラ行は対象外)
+260809*    あわせて性別 1／2 の内訳も集計する(生年月日が不正で
+260809*    BDE-FILE へ退避した分の元の性別は保持されていないため、
+260809*    リスタート後の内訳はその分を含まない概算値となる)
+260809********************************************************
+260809 COUNT-OT1-RTN           SECTION.
+260809      READ  OT1-FILE
+260809        AT  END
+260809           MOVE  "1"  TO  FLG-OT1-EOF
+260809        NOT  AT  END
+260809           IF  OT1-TRL-MARK(1:7)  =  "TRAILER"
+260809               MOVE  "Y"  TO  FLG-OT1-DONE
+260809           ELSE
+260809               ADD  1  TO  CNT-OT1
+260809               IF  OT1-SEX  =  WK-SEX-MALE
+260809                   ADD  1  TO  CNT-SEX1
+260809               ELSE
+260809                   ADD  1  TO  CNT-SEX2
+260809               END-IF
+260809           END-IF
+260809      END-READ.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    REJ-FILE の既存件数を数える
+260809********************************************************
+260809 COUNT-REJ-RTN           SECTION.
+260809      READ  REJ-FILE
+260809        AT  END
+260809           MOVE  "1"  TO  FLG-REJ-EOF
+260809        NOT  AT  END
+260809           ADD  1  TO  CNT-REJ
+260809      END-READ.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    BDE-FILE の既存件数を数える
+260809********************************************************
+260809 COUNT-BDE-RTN           SECTION.
+260809      READ  BDE-FILE
+260809        AT  END
+260809           MOVE  "1"  TO  FLG-BDE-EOF
+260809        NOT  AT  END
+260809           ADD  1  TO  CNT-BDERR
+260809      END-READ.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    出力系ファイルを開く：リスタート時は前回までの出力を残す
+260809*    ため OPEN EXTEND を試み、ファイルが未作成(status 35)の
+260809*    場合だけ OPEN OUTPUT で新規作成する
+260809********************************************************
+260809 OPEN-OUT-RTN            SECTION.
+260809      IF  RESTART-MODE
+260809          OPEN  EXTEND  OT1-FILE
+260809          IF  WK-OT1-STATUS  =  "35"
+260809              OPEN  OUTPUT  OT1-FILE
+260809          END-IF
+260809          OPEN  EXTEND  REJ-FILE
+260809          IF  WK-REJ-STATUS  =  "35"
+260809              OPEN  OUTPUT  REJ-FILE
+260809          END-IF
+260809          OPEN  EXTEND  RPT-FILE
+260809          IF  WK-RPT-STATUS  =  "35"
+260809              OPEN  OUTPUT  RPT-FILE
+260809          END-IF
+260809          OPEN  EXTEND  BDE-FILE
+260809          IF  WK-BDE-STATUS  =  "35"
+260809              OPEN  OUTPUT  BDE-FILE
+260809          END-IF
+260809*         OT1X-FILE は索引編成のため、順編成の OT1-FILE/REJ-FILE
+260809*         などと異なり OPEN EXTEND は使えない(索引編成ファイル
+260809*         には「末尾」という概念がない)ので、更新可能な I-O で
+260809*         開き、追加分は通番キー昇順の WRITE で追記する
+260809          OPEN  I-O     OT1X-FILE
+260809          IF  WK-OT1X-STATUS  =  "35"
+260809              OPEN  OUTPUT  OT1X-FILE
+260809          END-IF
+260809      ELSE
+260809          OPEN  OUTPUT  OT1-FILE
+260809          OPEN  OUTPUT  REJ-FILE
+260809          OPEN  OUTPUT  RPT-FILE
+260809          OPEN  OUTPUT  BDE-FILE
+260809          OPEN  OUTPUT  OT1X-FILE
+260809      END-IF.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    リスタート読み飛ばし(件数はカウントしない)
+260809********************************************************
+260809 SKIP-RTN               SECTION.
+260809      IF  FLG-IN1-END  NOT  =  "1"
+260809          READ  IN1-FILE
+260809            AT  END
+260809               MOVE  "1"    TO  FLG-IN1-END
+260809          END-READ
+260809      END-IF.
+260809 EXT.
+260809      EXIT.
       ********************************************************
       *    入力処理
       ********************************************************
+260809*    1件読めるまで(または全ファイル終了まで)ファイルを
+260809*    切替えながら読込む
        READ-RTN               SECTION.
-            READ  IN1-FILE
-              AT  END
-                 MOVE  "1"    TO  FLG-IN1-END
-              NOT  AT  END
-                 ADD  1       TO  CNT-IN1
-            END-READ.
+260809      PERFORM  READ-ONE-RTN.
+260809      PERFORM  READ-RETRY-RTN  UNTIL  FLG-IN1-RETRY  NOT  =  "Y".
        EXT.
             EXIT.
+260809********************************************************
+260809*    入力ファイルから1件読込む(ファイル切替えは行わない)
+260809********************************************************
+260809 READ-ONE-RTN            SECTION.
+260809*    リスタート読み飛ばしがファイル終端を越えて FLG-IN1-END
+260809*    を既に立てている場合、READ を再発行せずファイル切替えに
+260809*    回す(終端到達後の READ 再発行は不正)
+260809      IF  FLG-IN1-END  =  "1"
+260809          MOVE  "Y"    TO  FLG-IN1-RETRY
+260809      ELSE
+260809          READ  IN1-FILE
+260809            AT  END
+260809               MOVE  "Y"    TO  FLG-IN1-RETRY
+260809            NOT  AT  END
+260809               ADD  1       TO  CNT-IN1
+260809               ADD  1       TO  WK-FILE-POS
+260809               MOVE  SPACE  TO  FLG-IN1-RETRY
+260809          END-READ
+260809      END-IF.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    現ファイルが終了した場合、次の入力ファイルへ切替えて
+260809*    再度読込む(全ファイル終了なら FLG-IN1-END を立てる)
+260809********************************************************
+260809 READ-RETRY-RTN          SECTION.
+260809      PERFORM  NEXT-FILE-RTN.
+260809      IF  FLG-IN1-END  =  "1"
+260809          MOVE  SPACE  TO  FLG-IN1-RETRY
+260809      ELSE
+260809          PERFORM  READ-ONE-RTN
+260809      END-IF.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    複数ファイル処理：次の入力ファイルへ切替え
+260809********************************************************
+260809 NEXT-FILE-RTN          SECTION.
+260809      IF  MULTI-MODE
+260809          PERFORM  DRV-RTN
+260809          IF  FLG-DRV-END  =  "1"
+260809*             最終ファイルの CLOSE は END-RTN にまかせる
+260809              MOVE  "1"  TO  FLG-IN1-END
+260809          ELSE
+260809              CLOSE  IN1-FILE
+260809              ADD  1  TO  WK-SRC-SEQ
+260809              MOVE  0  TO  WK-FILE-POS
+260809*             新しいファイルにはリスタート読み飛ばし件数は
+260809*             適用済みではないので、位置計算用にクリアする
+260809              MOVE  0  TO  WK-RESTART-CNT
+260809*             リスタート読み飛ばしが前ファイルの末尾を越えて
+260809*             FLG-IN1-END を立てていた場合に備え、ここで
+260809*             明示的にクリアしてから新しいファイルを開く
+260809              MOVE  SPACE  TO  FLG-IN1-END
+260809              OPEN  INPUT  IN1-FILE
+260809          END-IF
+260809      ELSE
+260809          MOVE  "1"  TO  FLG-IN1-END
+260809      END-IF.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    複数ファイル処理：入力リストから次のファイル名取得
+260809********************************************************
+260809 DRV-RTN                SECTION.
+260809      READ  DRV-FILE
+260809        AT  END
+260809           MOVE  "1"    TO  FLG-DRV-END
+260809        NOT  AT  END
+260809           MOVE  DRV-REC  TO  WK-IN1-FNAME
+260809      END-READ.
+260809 EXT.
+260809      EXIT.
       ********************************************************
       *    編集処理
       ********************************************************
        MAIN-RTN               SECTION.
-      *     性別不明データは読み飛ばし
+260809*     レポート用に性別コード別の件数を集計
+260809      EVALUATE  IN1-SEX
+260809        WHEN  '1'
+260809            ADD  1  TO  CNT-SEX1
+260809        WHEN  '2'
+260809            ADD  1  TO  CNT-SEX2
+260809        WHEN  OTHER
+260809            ADD  1  TO  CNT-SEX3
+260809      END-EVALUATE.
+260809*     性別不明データは例外ファイルへ退避(読み飛ばしはしない)
             IF  IN1-SEX = '1' OR '2'
-      *         初期化
-                MOVE  SPACE   TO  OT1-REC
-                MOVE  ','     TO  OT1-CM1
-                                  OT1-CM2
-      *         データセット
-                MOVE  IN1-NAME        TO  OT1-NAME
-      *
-                MOVE  IN1-BIRTH(1:4)  TO  WK-YYYY
-                MOVE  IN1-BIRTH(5:2)  TO  WK-MM
-                MOVE  IN1-BIRTH(7:2)  TO  WK-DD
-                MOVE  '/'             TO  WK-S1
-                                          WK-S2
-                MOVE  WK-YMD          TO  OT1-BIRTH
+260809          PERFORM  CHK-BIRTH-RTN
+260809          IF  CHK-BIRTH-OK
+      *             初期化
+                    MOVE  SPACE   TO  OT1-REC
+                    MOVE  ','     TO  OT1-CM1
+                                      OT1-CM2
+260809                                OT1-CM3
+260809                                OT1-CM4
+260809                                OT1-CM5
+      *             データセット
+                    MOVE  IN1-NAME        TO  OT1-NAME
+                    MOVE  WK-YMD          TO  OT1-BIRTH
       *
-180710          IF  IN1-SEX  = '1'
-180710              MOVE  '男'        TO  OT1-SEX
-180710          ELSE
-180710              MOVE  '女'        TO  OT1-SEX
-180710          END-IF
-      *         ファイル出力
-                WRITE  OT1-REC
-                ADD  1        TO  CNT-OT1
+180710              IF  IN1-SEX  = '1'
+180710                  MOVE  '男'        TO  OT1-SEX
+180710              ELSE
+180710                  MOVE  '女'        TO  OT1-SEX
+180710              END-IF
+260809*             抽出レコードの追加項目をそのまま引き継ぐ
+260809              MOVE  IN1-MEMBER-ID   TO  OT1-MEMBER-ID
+260809              MOVE  IN1-POSTAL      TO  OT1-POSTAL
+260809              MOVE  IN1-ADDRESS     TO  OT1-ADDRESS
+260809*             生年月日チェック時に求めた年齢／年代区分
+260809              MOVE  CHK-AGE         TO  OT1-AGE
+260809              MOVE  CHK-AGE-BRK     TO  OT1-AGE-BRK
+260809*             どの入力ファイルから来たレコードかを付加
+260809              MOVE  WK-SRC-SEQ      TO  OT1-SRC-SEQ
+260809*             索引編成版(OT1X-FILE)の検索キーを採番し、順編成
+260809*             側のレコードにも持たせておく(1件検索時に順編成
+260809*             側からキーを辿れるようにするため)
+260809              ADD  1                TO  CNT-OT1
+260809              MOVE  CNT-OT1         TO  OT1-GEN-ID
+      *             ファイル出力
+                    WRITE  OT1-REC
+260809*             索引編成版へも同内容を出力(キーは通番)
+260809              MOVE  OT1-GEN-ID       TO  OT1X-GEN-ID
+260809              MOVE  OT1-NAME         TO  OT1X-NAME
+260809              MOVE  OT1-BIRTH        TO  OT1X-BIRTH
+260809              MOVE  OT1-SEX          TO  OT1X-SEX
+260809              MOVE  OT1-MEMBER-ID    TO  OT1X-MEMBER-ID
+260809              MOVE  OT1-POSTAL       TO  OT1X-POSTAL
+260809              MOVE  OT1-ADDRESS      TO  OT1X-ADDRESS
+260809              MOVE  OT1-AGE          TO  OT1X-AGE
+260809              MOVE  OT1-AGE-BRK      TO  OT1X-AGE-BRK
+260809              MOVE  OT1-SRC-SEQ      TO  OT1X-SRC-SEQ
+260809              WRITE  OT1X-REC
+260809                INVALID KEY
+260809                  DISPLAY  "*** OT1X WRITE ERROR : "
+260809                           OT1X-GEN-ID  " ***"
+260809              END-WRITE
+260809          ELSE
+260809*             生年月日が不正なものはエラー一覧へ退避
+260809              MOVE  SPACE    TO  BDE-REC
+260809              MOVE  IN1-NAME TO  BDE-NAME
+260809              MOVE  ','      TO  BDE-CM1
+260809                              BDE-CM2
+260809              MOVE  IN1-BIRTH
+260809                              TO  BDE-BIRTH
+260809              MOVE  'BAD-DATE'
+260809                              TO  BDE-REASON
+260809              WRITE  BDE-REC
+260809              ADD  1          TO  CNT-BDERR
+260809          END-IF
+260809     ELSE
+260809*         性別コード不正は例外ファイルへ退避
+260809         MOVE  SPACE    TO  REJ-REC
+260809         MOVE  IN1-REC  TO  REJ-IN1-DATA
+260809         MOVE  ','      TO  REJ-CM1
+260809         MOVE  'BAD-SEX'
+260809                        TO  REJ-REASON
+260809         WRITE  REJ-REC
+260809         ADD  1         TO  CNT-REJ
             END-IF.
+260809*     一定件数ごとにチェックポイントを更新
+260809      DIVIDE  CNT-IN1  BY  WK-CKPT-INTRVL
+260809          GIVING  WK-CKPT-QUO  REMAINDER  WK-CKPT-REM.
+260809      IF  WK-CKPT-REM  =  0
+260809          PERFORM  CKPT-RTN
+260809      END-IF.
       *
             PERFORM  READ-RTN.
        EXT.
             EXIT.
+260809********************************************************
+260809*    年齢／年代区分の算出
+260809********************************************************
+260809 CHK-AGE-RTN            SECTION.
+260809*    実行日時点の満年齢と年代区分を求める
+260809      SUBTRACT  CHK-YYYY  FROM  WK-RUN-YYYY  GIVING  CHK-AGE.
+260809      IF  WK-RUN-MM  <  CHK-MM
+260809          SUBTRACT  1  FROM  CHK-AGE
+260809      ELSE
+260809          IF  WK-RUN-MM  =  CHK-MM  AND  WK-RUN-DD  <  CHK-DD
+260809              SUBTRACT  1  FROM  CHK-AGE
+260809          END-IF
+260809      END-IF.
+260809      EVALUATE  TRUE
+260809        WHEN  CHK-AGE  <  20
+260809            MOVE  '1'  TO  CHK-AGE-BRK
+260809        WHEN  CHK-AGE  <  30
+260809            MOVE  '2'  TO  CHK-AGE-BRK
+260809        WHEN  CHK-AGE  <  40
+260809            MOVE  '3'  TO  CHK-AGE-BRK
+260809        WHEN  CHK-AGE  <  50
+260809            MOVE  '4'  TO  CHK-AGE-BRK
+260809        WHEN  CHK-AGE  <  60
+260809            MOVE  '5'  TO  CHK-AGE-BRK
+260809        WHEN  CHK-AGE  <  70
+260809            MOVE  '6'  TO  CHK-AGE-BRK
+260809        WHEN  OTHER
+260809            MOVE  '7'  TO  CHK-AGE-BRK
+260809      END-EVALUATE.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    生年月日妥当性チェック
+260809********************************************************
+260809 CHK-BIRTH-RTN          SECTION.
+260809      MOVE  'N'  TO  CHK-OK.
+260809      IF  IN1-BIRTH  IS  NUMERIC
+260809          MOVE  IN1-BIRTH(1:4)  TO  WK-YYYY
+260809          MOVE  IN1-BIRTH(5:2)  TO  WK-MM
+260809          MOVE  IN1-BIRTH(7:2)  TO  WK-DD
+260809          MOVE  WK-YYYY         TO  CHK-YYYY
+260809          MOVE  WK-MM           TO  CHK-MM
+260809          MOVE  WK-DD           TO  CHK-DD
+260809          IF  CHK-MM  >=  1  AND  CHK-MM  <=  12
+260809              EVALUATE  CHK-MM
+260809                WHEN  4  WHEN  6  WHEN  9  WHEN  11
+260809                    MOVE  30  TO  CHK-MAXDD
+260809                WHEN  2
+260809                    DIVIDE  CHK-YYYY  BY  4
+260809                        GIVING  CHK-QUO  REMAINDER  CHK-REM4
+260809                    DIVIDE  CHK-YYYY  BY  100
+260809                        GIVING  CHK-QUO  REMAINDER  CHK-REM100
+260809                    DIVIDE  CHK-YYYY  BY  400
+260809                        GIVING  CHK-QUO  REMAINDER  CHK-REM400
+260809                    IF  CHK-REM4 = 0  AND
+260809                       (CHK-REM100 NOT = 0  OR  CHK-REM400 = 0)
+260809                        MOVE  29  TO  CHK-MAXDD
+260809                    ELSE
+260809                        MOVE  28  TO  CHK-MAXDD
+260809                    END-IF
+260809                WHEN  OTHER
+260809                    MOVE  31  TO  CHK-MAXDD
+260809              END-EVALUATE
+260809*             実行日より先の生年月日は不正(未来日)として扱う
+260809              IF  CHK-DD  >=  1  AND  CHK-DD  <=  CHK-MAXDD
+260809                  AND  IN1-BIRTH  NOT  >  WK-RUN-DATE
+260809                  MOVE  '/'  TO  WK-S1  WK-S2
+260809                  MOVE  'Y'  TO  CHK-OK
+260809                  PERFORM  CHK-AGE-RTN
+260809              END-IF
+260809          END-IF
+260809      END-IF.
+260809 EXT.
+260809      EXIT.
+260809********************************************************
+260809*    チェックポイント更新
+260809********************************************************
+260809 CKPT-RTN               SECTION.
+260809      OPEN  OUTPUT  CKPT-FILE.
+260809      MOVE  WK-SRC-SEQ   TO  CKPT-SRC-SEQ.
+260809*     リスタート読み飛ばし分を加えた、ファイル内の絶対位置を記録
+260809      ADD  WK-RESTART-CNT  WK-FILE-POS  GIVING  CKPT-POSITION.
+260809      WRITE  CKPT-REC.
+260809      CLOSE  CKPT-FILE.
+260809 EXT.
+260809      EXIT.
       ********************************************************
       *    終了処理
       ********************************************************
        END-RTN                SECTION.
-            CLOSE  IN1-FILE.
+260809      PERFORM  RPT-RTN.
+260809*    入力ファイルリストが空の場合など、IN1-FILE が一度も開かれ
+260809*    ないまま終了処理に入ることがあるため、開いた場合だけ閉じる
+260809      IF  FLG-IN1-OPENED  =  "Y"
+260809          CLOSE  IN1-FILE
+260809      END-IF.
+260809*    件数チェック用トレーラを OT1-FILE の末尾に付加
+260809      MOVE  SPACE         TO  OT1-TRL-REC.
+260809      MOVE  'TRAILER'     TO  OT1-TRL-MARK.
+260809      MOVE  ','           TO  OT1-TRL-CM1  OT1-TRL-CM2.
+260809      MOVE  CNT-OT1       TO  OT1-TRL-CNT.
+260809      MOVE  WK-RUN-DATE   TO  OT1-TRL-RUNDATE.
+260809      WRITE  OT1-TRL-REC.
             CLOSE  OT1-FILE.
+260809      CLOSE  REJ-FILE.
+260809      CLOSE  RPT-FILE.
+260809      CLOSE  BDE-FILE.
+260809      CLOSE  OT1X-FILE.
+260809      IF  MULTI-MODE
+260809          CLOSE  DRV-FILE
+260809      END-IF.
             DISPLAY  "*** IN1 = " CNT-IN1 " ***".
             DISPLAY  "*** OT1 = " CNT-OT1 " ***".
+260809      DISPLAY  "*** REJ = " CNT-REJ " ***".
+260809      DISPLAY  "*** BDE = " CNT-BDERR " ***".
             DISPLAY  "*** SAMPLE END ***".
        EXT.
             EXIT.
+260809********************************************************
+260809*    コントロールレポート作成
+260809********************************************************
+260809 RPT-RTN                SECTION.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "SAMPLE RUN CONTROL REPORT"  DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "RUN DATE/TIME : "  DELIMITED BY SIZE
+260809              WK-RUN-DATE         DELIMITED BY SIZE
+260809              " "                 DELIMITED BY SIZE
+260809              WK-RUN-TIME         DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809*     複数ファイル処理時は WK-IN1-FNAME がファイル切替えの
+260809*     たびに上書きされ最後の1件しか残らないため、入力リスト
+260809*     ファイル名を報告する
+260809      IF  MULTI-MODE
+260809          STRING  "INPUT  FILE LIST : "  DELIMITED BY SIZE
+260809                  WK-DRV-FNAME           DELIMITED BY SIZE
+260809                  INTO  RPT-REC
+260809      ELSE
+260809          STRING  "INPUT  FILE   : "  DELIMITED BY SIZE
+260809                  WK-IN1-FNAME        DELIMITED BY SIZE
+260809                  INTO  RPT-REC
+260809      END-IF.
+260809      WRITE  RPT-REC.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "OUTPUT FILE   : "  DELIMITED BY SIZE
+260809              WK-OT1-FNAME        DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "IN1 RECORDS READ       : "  DELIMITED BY SIZE
+260809              CNT-IN1                      DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "  SEX = 1 (MALE)       : "  DELIMITED BY SIZE
+260809              CNT-SEX1                     DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "  SEX = 2 (FEMALE)     : "  DELIMITED BY SIZE
+260809              CNT-SEX2                     DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "  SEX = 3 (UNKNOWN)    : "  DELIMITED BY SIZE
+260809              CNT-SEX3                     DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809*     リスタート実行時、SEX=1/2 の内訳は前回分を含む累計だが、
+260809*     前回実行で生年月日不正により BDE-FILE へ退避した分は元の
+260809*     性別を保持していないため、その分を含まない概算である旨を
+260809*     明記する
+260809      IF  RESTART-MODE
+260809          MOVE  SPACE  TO  RPT-REC
+260809          STRING  "  (RESTARTED RUN - SEX 1/2 ABOVE EXCLUDE "
+260809                  "PRIOR BAD-BIRTHDATE RECORDS)"
+260809                  DELIMITED BY SIZE
+260809                  INTO  RPT-REC
+260809          WRITE  RPT-REC
+260809      END-IF.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "OT1 RECORDS WRITTEN    : "  DELIMITED BY SIZE
+260809              CNT-OT1                      DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "REJ RECORDS WRITTEN    : "  DELIMITED BY SIZE
+260809              CNT-REJ                      DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809      MOVE  SPACE  TO  RPT-REC.
+260809      STRING  "BDE RECORDS WRITTEN    : "  DELIMITED BY SIZE
+260809              CNT-BDERR                    DELIMITED BY SIZE
+260809              INTO  RPT-REC.
+260809      WRITE  RPT-REC.
+260809 EXT.
+260809      EXIT.
